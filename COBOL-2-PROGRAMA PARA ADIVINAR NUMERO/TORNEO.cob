@@ -0,0 +1,393 @@
+      ******************************************************************
+      * Author:GONZALEZ NAZARENA ARACELI
+      * Date:08/2026
+      * Tectonics: cobc
+      * Modo torneo: varios jugadores adivinan el mismo secreto
+      * (sorteado una sola vez por EJEAZAR0) y gana quien lo logra en
+      * menos intentos.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TORNEO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TORNEO-RESULTADOS ASSIGN TO "TORNEORESULT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TORNEO-RESULTADOS.
+       01  TORNEO-RESULT-RECORD.
+           05 TR-GAME-ID         PIC 9(16).
+           05 FILLER             PIC X VALUE SPACE.
+           05 TR-JUGADOR         PIC 99.
+           05 FILLER             PIC X VALUE SPACE.
+           05 TR-INTENTOS        PIC 9(3).
+           05 FILLER             PIC X VALUE SPACE.
+           05 TR-RESULTADO       PIC X(6).
+           05 FILLER             PIC X VALUE SPACE.
+           05 TR-CORRECT         PIC 9.
+           05 FILLER             PIC X VALUE SPACE.
+           05 TR-REGULAR         PIC 9.
+           05 FILLER             PIC X VALUE SPACE.
+           05 TR-ERROR           PIC 9.
+
+       WORKING-STORAGE SECTION.
+       77  WS-TR-STATUS          PIC XX.
+       77  WS-FECHA-HOY          PIC 9(8).
+       77  WS-GAME-ID-HORA       PIC 9(8).
+
+       77  NUM-JUGADORES         PIC 99    VALUE 2.
+       77  JUGADOR-IDX           PIC 99    VALUE 1.
+       77  MEJOR-INTENTOS        PIC 99    VALUE 99.
+
+       77  GAME-LENGTH           PIC 9     VALUE 4.
+       77  MAX-ATTEMPTS          PIC 99    VALUE 9.
+
+       77  HARD-MODE-FLAG        PIC 9     VALUE 0.
+           88 HARD-MODE-ON       VALUE 1.
+           88 HARD-MODE-OFF      VALUE 0.
+
+       77  ROUTINE-NAME          PIC X(8) VALUE "EJEAZAR0".
+       77  flag                  PIC 9.
+       77  aux                   PIC 9.
+       77  aux2                  PIC 9999 COMP.
+       77  GameAttempts          PIC 99    VALUE 0.
+
+       77  DUP-SW                PIC X     VALUE 'N'.
+           88 DUP-FOUND          VALUE 'Y'.
+           88 DUP-NOT-FOUND      VALUE 'N'.
+
+       77  DIGIT-IDX             PIC 99    COMP.
+       77  DIGIT-POS             PIC 99    COMP.
+       77  DIGIT-GUESS-VAL       PIC 9.
+       77  DIGIT-CHECK-VAL       PIC 9.
+       77  REJECTED-INPUT-COUNT  PIC 9(3)  VALUE 0.
+
+       01  DIGIT-COUNT-GUESS.
+           05 DCG-DIGIT OCCURS 10 TIMES PIC 9.
+       01  DIGIT-COUNT-SECRET.
+           05 DCS-DIGIT OCCURS 10 TIMES PIC 9.
+
+       01  NUMBERSS OCCURS 6 TIMES.
+           05 NumberEntered      PIC 9 COMP.
+
+       01  NUMBER-INCOGNITO OCCURS 6 TIMES.
+           05 Number-Incog       PIC 9 COMP.
+
+       01  P-CORRECT.
+           05 FILLER             PIC X(18) VALUE "PUNTOS CORRECTOS:".
+           05 CORRECT            PIC 9.
+
+       01  P-REGULAR.
+           05 FILLER             PIC X(18) VALUE "PUNTOS REGULARES:".
+           05 REGULAR            PIC 9.
+
+       01  P-ERROR.
+           05 FILLER             PIC X(18) VALUE "PUNTOS ERRONEOS:".
+           05 ERRORR             PIC 9.
+
+       01  TITLE-NUM-INCOG.
+           05 FILLER             PIC X(17) VALUE "NRO SECRETO:".
+           05 NUMB-INCOG         PIC X(6).
+
+       01  RESULTADOS-TABLA.
+           05 RESULTADO-JUGADOR OCCURS 8 TIMES.
+              10 RJ-ATTEMPTS     PIC 99.
+              10 RJ-GANO         PIC X.
+                 88 RJ-GANO-SI   VALUE "S".
+                 88 RJ-GANO-NO   VALUE "N".
+              10 RJ-CORRECT      PIC 9.
+              10 RJ-REGULAR      PIC 9.
+              10 RJ-ERROR        PIC 9.
+
+       COPY AREACOM.
+
+       PROCEDURE DIVISION.
+      */////////////////////////////////////////////////////////////////
+       MAIN-PROCEDURE.
+           PERFORM 1000-CONFIGURAR
+           PERFORM 2000-SORTEAR-SECRETO
+           MOVE 1 TO JUGADOR-IDX
+           PERFORM 3000-JUGAR-RONDA UNTIL JUGADOR-IDX > NUM-JUGADORES
+           PERFORM 4000-DECLARAR-GANADOR
+           STOP RUN.
+      */////////////////////////////////////////////////////////////////
+
+       1000-CONFIGURAR.
+           DISPLAY "***************************************************"
+           DISPLAY "*         INICIO DEL TORNEO DE ADIVINANZAS        *"
+           DISPLAY "***************************************************"
+           DISPLAY "CUANTOS JUGADORES PARTICIPAN (2 A 8)?"
+           ACCEPT NUM-JUGADORES
+           IF NUM-JUGADORES < 2 OR NUM-JUGADORES > 8
+               DISPLAY "VALOR INVALIDO, SE USARAN 2 JUGADORES"
+               MOVE 2 TO NUM-JUGADORES
+           END-IF
+           DISPLAY "CUANTOS DIGITOS TIENE QUE TENER EL SECRETO (4,5,6)?"
+           ACCEPT GAME-LENGTH
+           IF GAME-LENGTH < 4 OR GAME-LENGTH > 6
+               DISPLAY "VALOR INVALIDO, SE USARAN 4 DIGITOS"
+               MOVE 4 TO GAME-LENGTH
+           END-IF
+           DISPLAY "PERMITE REPETIR DIGITOS (MODO DIFICIL)? 1=SI 0=NO"
+           ACCEPT HARD-MODE-FLAG
+           IF HARD-MODE-FLAG NOT EQUAL 0 AND HARD-MODE-FLAG NOT EQUAL 1
+               DISPLAY "VALOR INVALIDO, SE USARA MODO NORMAL"
+               MOVE 0 TO HARD-MODE-FLAG
+           END-IF
+           DISPLAY "MAXIMO DE INTENTOS POR JUGADOR (1 A 15)?"
+           ACCEPT MAX-ATTEMPTS
+           IF MAX-ATTEMPTS < 1 OR MAX-ATTEMPTS > 15
+               DISPLAY "VALOR INVALIDO, SE USARAN 9 INTENTOS"
+               MOVE 9 TO MAX-ATTEMPTS
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       2000-SORTEAR-SECRETO.
+           INITIALIZE AREA-COMUNICACION
+           ACCEPT WS-FECHA-HOY    FROM DATE YYYYMMDD
+           ACCEPT WS-GAME-ID-HORA FROM TIME
+           COMPUTE CAMPO-GAME-ID = (WS-FECHA-HOY * 100000000)
+               + WS-GAME-ID-HORA
+           MOVE GAME-LENGTH    TO CAMPO-LONGITUD
+           MOVE HARD-MODE-FLAG TO CAMPO-MODO
+           CALL ROUTINE-NAME USING AREA-COMUNICACION
+           PERFORM 2100-DECOMPOSE-NUMBER
+           MOVE SPACES TO NUMB-INCOG
+           MOVE CAMPO-INCOGNITO(1:GAME-LENGTH) TO
+               NUMB-INCOG(1:GAME-LENGTH)
+           DISPLAY "SECRETO SORTEADO. TODOS ADIVINAN EL MISMO NUMERO.".
+
+      *-----------------------------------------------------------------
+
+       2100-DECOMPOSE-NUMBER.
+           MOVE 1 TO aux
+           PERFORM UNTIL aux > GAME-LENGTH
+               MOVE CAMPO-INCOGNITO(aux:1) TO Number-Incog(aux)
+               ADD 1 TO aux
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       3000-JUGAR-RONDA.
+           DISPLAY "-------------------------------------------"
+           DISPLAY "TURNO DEL JUGADOR " JUGADOR-IDX
+           MOVE 0 TO GameAttempts
+           MOVE 0 TO CORRECT
+           PERFORM 3100-JUGAR-INTENTO
+               UNTIL CORRECT EQUAL GAME-LENGTH
+                  OR GameAttempts >= MAX-ATTEMPTS
+           PERFORM 3900-GUARDAR-RESULTADO-JUGADOR
+           ADD 1 TO JUGADOR-IDX.
+
+      *-----------------------------------------------------------------
+
+       3100-JUGAR-INTENTO.
+           PERFORM 3110-INGRESAR-NUMERO
+           PERFORM 3120-CHECK-IF-THE-NUMBER-IS
+           ADD 1 TO GameAttempts
+           DISPLAY P-CORRECT
+           DISPLAY P-REGULAR
+           DISPLAY P-ERROR.
+
+      *-----------------------------------------------------------------
+
+       3110-INGRESAR-NUMERO.
+           MOVE 1 TO flag
+           PERFORM UNTIL flag > GAME-LENGTH
+               IF HARD-MODE-ON
+                   DISPLAY "INGRESE " GAME-LENGTH " NUMEROS"
+                   PERFORM 3112-ACCEPT-VALID-DIGIT
+               ELSE
+                   SET DUP-FOUND TO TRUE
+                   PERFORM UNTIL DUP-NOT-FOUND
+                       DISPLAY "INGRESE " GAME-LENGTH " DISTINTOS"
+                       PERFORM 3112-ACCEPT-VALID-DIGIT
+                       SET DUP-NOT-FOUND TO TRUE
+                       PERFORM 3115-NOT-REPEAT-ENTERED-NUMBER
+                   END-PERFORM
+               END-IF
+               ADD 1 TO flag
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+      * Rechaza cualquier entrada que no sea un digito 0-9 antes de que
+      * llegue al chequeo de repetidos; cada rechazo suma a
+      * REJECTED-INPUT-COUNT.
+       3112-ACCEPT-VALID-DIGIT.
+           ACCEPT NUMBERSS(flag)
+           MOVE NUMBERSS(flag) TO DIGIT-CHECK-VAL
+           PERFORM UNTIL DIGIT-CHECK-VAL IS NUMERIC
+               ADD 1 TO REJECTED-INPUT-COUNT
+               DISPLAY "VALOR INVALIDO, INGRESE UN DIGITO DE 0 A 9"
+               ACCEPT NUMBERSS(flag)
+               MOVE NUMBERSS(flag) TO DIGIT-CHECK-VAL
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       3115-NOT-REPEAT-ENTERED-NUMBER.
+           MOVE 1 TO AUX
+           PERFORM UNTIL flag = aux
+               IF NUMBERSS(aux) EQUAL NUMBERSS(flag)
+                   SET DUP-FOUND TO TRUE
+                   DISPLAY "error.NO se pueden repetir numeros"
+                   DISPLAY "Ingrese otra vez el numero"
+                   PERFORM 3112-ACCEPT-VALID-DIGIT
+                   EXIT PERFORM
+               ELSE
+                   ADD 1 TO aux
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       3120-CHECK-IF-THE-NUMBER-IS.
+           MOVE 0 TO CORRECT
+           MOVE 0 TO REGULAR
+           MOVE 0 TO ERRORR
+           IF HARD-MODE-ON
+               PERFORM 3130-CHECK-HARD-MODE
+           ELSE
+               PERFORM 3140-CHECK-NORMAL-MODE
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       3130-CHECK-HARD-MODE.
+           INITIALIZE DIGIT-COUNT-GUESS DIGIT-COUNT-SECRET
+           MOVE 1 TO aux
+           PERFORM UNTIL aux > GAME-LENGTH
+               IF NUMBERSS(aux) EQUAL Number-Incog(aux)
+                   ADD 1 TO CORRECT
+               ELSE
+                   MOVE NUMBERSS(aux) TO DIGIT-GUESS-VAL
+                   MOVE DIGIT-GUESS-VAL TO DIGIT-POS
+                   ADD 1 TO DIGIT-POS
+                   ADD 1 TO DCG-DIGIT(DIGIT-POS)
+                   MOVE Number-Incog(aux) TO DIGIT-POS
+                   ADD 1 TO DIGIT-POS
+                   ADD 1 TO DCS-DIGIT(DIGIT-POS)
+               END-IF
+               ADD 1 TO aux
+           END-PERFORM
+           MOVE 1 TO DIGIT-IDX
+           PERFORM UNTIL DIGIT-IDX > 10
+               IF DCG-DIGIT(DIGIT-IDX) < DCS-DIGIT(DIGIT-IDX)
+                   ADD DCG-DIGIT(DIGIT-IDX) TO REGULAR
+               ELSE
+                   ADD DCS-DIGIT(DIGIT-IDX) TO REGULAR
+               END-IF
+               ADD 1 TO DIGIT-IDX
+           END-PERFORM
+           COMPUTE ERRORR = GAME-LENGTH - CORRECT - REGULAR.
+
+      *-----------------------------------------------------------------
+
+       3140-CHECK-NORMAL-MODE.
+           MOVE 1 TO aux
+           PERFORM UNTIL aux > GAME-LENGTH
+               MOVE 1 TO aux2
+               PERFORM UNTIL aux2 > GAME-LENGTH
+                   IF NUMBERSS(aux) EQUAL Number-Incog(aux2)
+                   AND  aux = aux2
+                       ADD 1 TO CORRECT
+                       MOVE 99 TO AUX2
+                   ELSE
+                       IF  NUMBERSS(aux) EQUAL Number-Incog(aux2)
+                       AND aux NOT EQUAL aux2
+                           ADD 1 TO REGULAR
+                           MOVE 99 TO AUX2
+                       END-IF
+                   END-IF
+                   ADD 1 TO aux2
+               END-PERFORM
+               IF aux2 = GAME-LENGTH + 1
+                   ADD 1 TO ERRORR
+               END-IF
+               ADD 1 TO aux
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       3900-GUARDAR-RESULTADO-JUGADOR.
+           MOVE GameAttempts TO RJ-ATTEMPTS(JUGADOR-IDX)
+           MOVE CORRECT      TO RJ-CORRECT(JUGADOR-IDX)
+           MOVE REGULAR      TO RJ-REGULAR(JUGADOR-IDX)
+           MOVE ERRORR       TO RJ-ERROR(JUGADOR-IDX)
+           IF CORRECT EQUAL GAME-LENGTH
+               SET RJ-GANO-SI(JUGADOR-IDX) TO TRUE
+           ELSE
+               SET RJ-GANO-NO(JUGADOR-IDX) TO TRUE
+           END-IF
+           PERFORM 3910-ESCRIBIR-RESULTADO.
+
+      *-----------------------------------------------------------------
+
+       3910-ESCRIBIR-RESULTADO.
+           MOVE SPACES          TO TORNEO-RESULT-RECORD
+           MOVE CAMPO-GAME-ID   TO TR-GAME-ID
+           MOVE JUGADOR-IDX     TO TR-JUGADOR
+           MOVE GameAttempts    TO TR-INTENTOS
+           IF CORRECT EQUAL GAME-LENGTH
+               MOVE "GANO"      TO TR-RESULTADO
+           ELSE
+               MOVE "AGOTO "    TO TR-RESULTADO
+           END-IF
+           MOVE CORRECT         TO TR-CORRECT
+           MOVE REGULAR         TO TR-REGULAR
+           MOVE ERRORR          TO TR-ERROR
+           OPEN INPUT TORNEO-RESULTADOS
+           IF WS-TR-STATUS = "00"
+               CLOSE TORNEO-RESULTADOS
+               OPEN EXTEND TORNEO-RESULTADOS
+           ELSE
+               OPEN OUTPUT TORNEO-RESULTADOS
+           END-IF
+           WRITE TORNEO-RESULT-RECORD
+           CLOSE TORNEO-RESULTADOS.
+
+      *-----------------------------------------------------------------
+
+       4000-DECLARAR-GANADOR.
+           DISPLAY "***************************************************"
+           DISPLAY "*              RESULTADOS DEL TORNEO              *"
+           DISPLAY "***************************************************"
+           DISPLAY TITLE-NUM-INCOG
+           DISPLAY "ENTRADAS RECHAZADAS EN TODO EL TORNEO: "
+               REJECTED-INPUT-COUNT
+           MOVE 99 TO MEJOR-INTENTOS
+           MOVE 1 TO JUGADOR-IDX
+           PERFORM UNTIL JUGADOR-IDX > NUM-JUGADORES
+               DISPLAY "JUGADOR " JUGADOR-IDX ": INTENTOS="
+                   RJ-ATTEMPTS(JUGADOR-IDX)
+               DISPLAY "   CORRECTOS=" RJ-CORRECT(JUGADOR-IDX)
+                   " REGULARES=" RJ-REGULAR(JUGADOR-IDX)
+                   " ERRONEOS=" RJ-ERROR(JUGADOR-IDX)
+               IF RJ-GANO-SI(JUGADOR-IDX)
+               AND RJ-ATTEMPTS(JUGADOR-IDX) < MEJOR-INTENTOS
+                   MOVE RJ-ATTEMPTS(JUGADOR-IDX) TO MEJOR-INTENTOS
+               END-IF
+               ADD 1 TO JUGADOR-IDX
+           END-PERFORM
+           IF MEJOR-INTENTOS = 99
+               DISPLAY "NINGUN JUGADOR ADIVINO EL SECRETO. SIN GANADOR."
+           ELSE
+               DISPLAY "GANADOR(ES) DEL TORNEO CON " MEJOR-INTENTOS
+                   " INTENTOS:"
+               MOVE 1 TO JUGADOR-IDX
+               PERFORM UNTIL JUGADOR-IDX > NUM-JUGADORES
+                   IF RJ-GANO-SI(JUGADOR-IDX)
+                   AND RJ-ATTEMPTS(JUGADOR-IDX) = MEJOR-INTENTOS
+                       DISPLAY "  JUGADOR " JUGADOR-IDX
+                   END-IF
+                   ADD 1 TO JUGADOR-IDX
+               END-PERFORM
+           END-IF.
+
+      *-----------------------------------------------------------------
+       END PROGRAM TORNEO.
