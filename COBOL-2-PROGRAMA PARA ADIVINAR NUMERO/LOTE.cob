@@ -0,0 +1,432 @@
+      ******************************************************************
+      * Author:GONZALEZ NAZARENA ARACELI
+      * Date:08/2026
+      * Tectonics: cobc
+      * Modo lote: juega una partida sin operador, leyendo la
+      * configuracion y los intentos de GUESSES-IN y dejando el
+      * resultado final en GAME-RESULTS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GUESSES-IN ASSIGN TO "GUESSESIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GI-STATUS.
+           SELECT GAME-RESULTS ASSIGN TO "GAMERESULTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GUESSES-IN.
+       01  GUESSES-IN-RECORD.
+           05 GI-TIPO            PIC X.
+              88 GI-TIPO-CONFIG  VALUE "C".
+              88 GI-TIPO-GUESS   VALUE "G".
+           05 GI-DATA             PIC X(20).
+           05 GI-CONFIG REDEFINES GI-DATA.
+              10 GI-LONGITUD      PIC 9.
+              10 GI-MODO          PIC 9.
+              10 GI-MAX-INTENTOS  PIC 99.
+              10 FILLER           PIC X(16).
+           05 GI-GUESS REDEFINES GI-DATA.
+              10 GI-DIGITOS       PIC X(6).
+              10 FILLER           PIC X(14).
+
+       FD  GAME-RESULTS.
+       01  GAME-RESULTS-RECORD.
+           05 GR-GAME-ID          PIC 9(16).
+           05 FILLER              PIC X VALUE SPACE.
+           05 GR-TIPO              PIC X.
+              88 GR-TIPO-DETALLE   VALUE "D".
+              88 GR-TIPO-RESUMEN   VALUE "R".
+           05 FILLER              PIC X VALUE SPACE.
+           05 GR-DATA             PIC X(30).
+           05 GR-DETALLE REDEFINES GR-DATA.
+              10 GR-INTENTO-NRO    PIC 9(3).
+              10 FILLER            PIC X VALUE SPACE.
+              10 GR-DIGITOS-INTENTO PIC X(6).
+              10 FILLER            PIC X VALUE SPACE.
+              10 GR-D-CORRECT      PIC 9.
+              10 FILLER            PIC X VALUE SPACE.
+              10 GR-D-REGULAR      PIC 9.
+              10 FILLER            PIC X VALUE SPACE.
+              10 GR-D-ERROR        PIC 9.
+              10 FILLER            PIC X(14).
+           05 GR-RESUMEN REDEFINES GR-DATA.
+              10 GR-NUMERO-SECRETO PIC X(6).
+              10 FILLER            PIC X VALUE SPACE.
+              10 GR-INTENTOS       PIC 9(3).
+              10 FILLER            PIC X VALUE SPACE.
+              10 GR-RESULTADO      PIC X(6).
+              10 FILLER            PIC X VALUE SPACE.
+              10 GR-RECHAZADOS     PIC 9(3).
+              10 FILLER            PIC X(9).
+
+       WORKING-STORAGE SECTION.
+       77  WS-GI-STATUS           PIC XX.
+       77  WS-GR-STATUS           PIC XX.
+       77  WS-FECHA-HOY           PIC 9(8).
+       77  WS-GAME-ID-HORA        PIC 9(8).
+
+       01  EOF-SW                 PIC X     VALUE 'N'.
+           88 NO-MORE-GUESSES     VALUE 'Y'.
+           88 HAY-GUESSES         VALUE 'N'.
+
+       01  GI-OPEN-SW             PIC X     VALUE 'N'.
+           88 GI-FILE-OPEN        VALUE 'Y'.
+           88 GI-FILE-CLOSED      VALUE 'N'.
+
+       01  GUESS-VALIDO-SW        PIC X     VALUE 'N'.
+           88 GUESS-ES-VALIDO     VALUE 'S'.
+           88 GUESS-NO-VALIDO     VALUE 'N'.
+
+       01  GAME-OUTCOME           PIC X(6)  VALUE SPACES.
+           88 OUTCOME-WIN         VALUE "GANO".
+           88 OUTCOME-AGOTO       VALUE "AGOTO ".
+
+       77  flag                   PIC 9.
+       77  aux                    PIC 9.
+       77  ROUTINE-NAME           PIC X(8) VALUE "EJEAZAR0".
+       77  GAME-LENGTH            PIC 9     VALUE 4.
+       77  MAX-ATTEMPTS           PIC 99    VALUE 9.
+       77  GameAttempts           PIC 99    VALUE 0.
+
+       77  HARD-MODE-FLAG         PIC 9     VALUE 0.
+           88 HARD-MODE-ON        VALUE 1.
+           88 HARD-MODE-OFF       VALUE 0.
+
+       77  DIGIT-IDX              PIC 99    COMP.
+       77  DIGIT-POS              PIC 99    COMP.
+       77  aux2                   PIC 9999  COMP.
+       77  DIGIT-GUESS-VAL        PIC 9.
+       77  REJECTED-INPUT-COUNT   PIC 9(3)  VALUE 0.
+
+       01  DIGIT-COUNT-GUESS.
+           05 DCG-DIGIT OCCURS 10 TIMES PIC 9.
+       01  DIGIT-COUNT-SECRET.
+           05 DCS-DIGIT OCCURS 10 TIMES PIC 9.
+
+       01  NUMBERSS OCCURS 6 TIMES.
+           05 NumberEntered       PIC 9 COMP.
+
+       01  NUMBER-INCOGNITO OCCURS 6 TIMES.
+           05 Number-Incog        PIC 9 COMP.
+
+       01  P-CORRECT.
+           05 FILLER              PIC X(18) VALUE "PUNTOS CORRECTOS:".
+           05 CORRECT             PIC 9.
+
+       01  P-REGULAR.
+           05 FILLER              PIC X(18) VALUE "PUNTOS REGULARES:".
+           05 REGULAR             PIC 9.
+
+       01  P-ERROR.
+           05 FILLER              PIC X(18) VALUE "PUNTOS ERRONEOS:".
+           05 ERRORR              PIC 9.
+
+       01  TITLE-NUM-INCOG.
+           05 FILLER              PIC X(17) VALUE "NRO SECRETO:".
+           05 NUMB-INCOG          PIC X(6).
+
+       COPY AREACOM.
+
+       PROCEDURE DIVISION.
+      */////////////////////////////////////////////////////////////////
+       MAIN-PROCEDURE.
+           PERFORM 1000-LEER-CONFIGURACION
+           PERFORM 2000-SORTEAR-SECRETO
+           PERFORM 2900-ABRIR-GAME-RESULTS
+           PERFORM 3000-JUGAR-LOTE-CONTROL
+           PERFORM 4000-GRABAR-RESULTADO
+           CLOSE GAME-RESULTS
+           IF GI-FILE-OPEN
+               CLOSE GUESSES-IN
+           END-IF
+           STOP RUN.
+      */////////////////////////////////////////////////////////////////
+
+       1000-LEER-CONFIGURACION.
+           MOVE 4 TO GAME-LENGTH
+           MOVE 0 TO HARD-MODE-FLAG
+           MOVE 9 TO MAX-ATTEMPTS
+           OPEN INPUT GUESSES-IN
+           IF WS-GI-STATUS NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR GUESSES-IN"
+               SET NO-MORE-GUESSES TO TRUE
+           ELSE
+               SET GI-FILE-OPEN TO TRUE
+               READ GUESSES-IN
+                   AT END
+                       SET NO-MORE-GUESSES TO TRUE
+                   NOT AT END
+                       PERFORM 1010-APLICAR-CONFIGURACION
+               END-READ
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       1010-APLICAR-CONFIGURACION.
+           IF GI-TIPO-CONFIG
+               MOVE GI-LONGITUD     TO GAME-LENGTH
+               MOVE GI-MODO         TO HARD-MODE-FLAG
+               MOVE GI-MAX-INTENTOS TO MAX-ATTEMPTS
+               IF GAME-LENGTH < 4 OR GAME-LENGTH > 6
+                   MOVE 4 TO GAME-LENGTH
+               END-IF
+               IF HARD-MODE-FLAG NOT EQUAL 0 AND
+                   HARD-MODE-FLAG NOT EQUAL 1
+                   MOVE 0 TO HARD-MODE-FLAG
+               END-IF
+               IF MAX-ATTEMPTS < 1 OR MAX-ATTEMPTS > 15
+                   MOVE 9 TO MAX-ATTEMPTS
+               END-IF
+           ELSE
+               DISPLAY "PRIMER REGISTRO DE GUESSES-IN NO ES CONFIG"
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       2000-SORTEAR-SECRETO.
+           INITIALIZE AREA-COMUNICACION
+           ACCEPT WS-FECHA-HOY    FROM DATE YYYYMMDD
+           ACCEPT WS-GAME-ID-HORA FROM TIME
+           COMPUTE CAMPO-GAME-ID = (WS-FECHA-HOY * 100000000)
+               + WS-GAME-ID-HORA
+           MOVE GAME-LENGTH    TO CAMPO-LONGITUD
+           MOVE HARD-MODE-FLAG TO CAMPO-MODO
+           CALL ROUTINE-NAME USING AREA-COMUNICACION
+           PERFORM 2100-DECOMPOSE-NUMBER
+           MOVE SPACES TO NUMB-INCOG
+           MOVE CAMPO-INCOGNITO(1:GAME-LENGTH) TO
+               NUMB-INCOG(1:GAME-LENGTH)
+           DISPLAY TITLE-NUM-INCOG.
+
+      *-----------------------------------------------------------------
+
+      * A diferencia de LEADERBOARD-FILE/COLLISION-LOG/TORNEO-RESULTADOS
+      * (que abren y cierran en cada WRITE), GAME-RESULTS se deja
+      * abierto para todo el run a proposito: un intento no rechazado
+      * de GUESSES-IN escribe un registro detalle (3300) y puede haber
+      * decenas de ellos en una sola corrida desatendida, asi que abrir
+      * y cerrar por cada uno seria E/S de archivo innecesaria; el
+      * resumen final (4000) se escribe sobre el mismo file handle y
+      * recien ahi se cierra, en MAIN-PROCEDURE.
+       2900-ABRIR-GAME-RESULTS.
+           OPEN INPUT GAME-RESULTS
+           IF WS-GR-STATUS = "00"
+               CLOSE GAME-RESULTS
+               OPEN EXTEND GAME-RESULTS
+           ELSE
+               OPEN OUTPUT GAME-RESULTS
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       2100-DECOMPOSE-NUMBER.
+           MOVE 1 TO aux
+           PERFORM UNTIL aux > GAME-LENGTH
+               MOVE CAMPO-INCOGNITO(aux:1) TO Number-Incog(aux)
+               ADD 1 TO aux
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       3000-JUGAR-LOTE-CONTROL.
+           SET OUTCOME-WIN TO TRUE
+           PERFORM UNTIL CORRECT EQUAL GAME-LENGTH
+               PERFORM 3100-INICIALICE-GAME-POINTS
+               PERFORM 3010-LEER-JUGADA-VALIDA
+               IF NO-MORE-GUESSES
+                   MOVE GAME-LENGTH TO CORRECT
+                   SET OUTCOME-AGOTO TO TRUE
+               ELSE
+                   PERFORM 3200-CHECK-IF-THE-NUMBER-IS
+                   ADD 1 TO GameAttempts
+                   DISPLAY "INTENTO " GameAttempts ": "
+                       GI-DIGITOS(1:GAME-LENGTH)
+                   DISPLAY P-CORRECT
+                   DISPLAY P-REGULAR
+                   DISPLAY P-ERROR
+                   PERFORM 3300-GRABAR-DETALLE-INTENTO
+                   IF CORRECT NOT EQUAL GAME-LENGTH
+                       IF GameAttempts >= MAX-ATTEMPTS
+                           DISPLAY "SE AGOTARON LOS INTENTOS PERMITIDOS"
+                           MOVE GAME-LENGTH TO CORRECT
+                           SET OUTCOME-AGOTO TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+      * Un registro detalle por intento, con los mismos puntos que se
+      * muestran por pantalla, para poder revisar el resultado de una
+      * corrida desatendida sin haber visto la consola.
+       3300-GRABAR-DETALLE-INTENTO.
+           MOVE SPACES                    TO GAME-RESULTS-RECORD
+           MOVE CAMPO-GAME-ID             TO GR-GAME-ID
+           SET GR-TIPO-DETALLE            TO TRUE
+           MOVE GameAttempts              TO GR-INTENTO-NRO
+           MOVE GI-DIGITOS(1:GAME-LENGTH) TO
+               GR-DIGITOS-INTENTO(1:GAME-LENGTH)
+           MOVE CORRECT                   TO GR-D-CORRECT
+           MOVE REGULAR                   TO GR-D-REGULAR
+           MOVE ERRORR                    TO GR-D-ERROR
+           WRITE GAME-RESULTS-RECORD.
+
+      *-----------------------------------------------------------------
+
+       3010-LEER-JUGADA-VALIDA.
+           SET GUESS-NO-VALIDO TO TRUE
+           PERFORM UNTIL GUESS-ES-VALIDO OR NO-MORE-GUESSES
+               READ GUESSES-IN
+                   AT END
+                       SET NO-MORE-GUESSES TO TRUE
+                   NOT AT END
+                       IF GI-TIPO-GUESS
+                           PERFORM 3020-DECOMPONER-JUGADA
+                           PERFORM 3030-VALIDAR-JUGADA
+                       ELSE
+                           ADD 1 TO REJECTED-INPUT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       3020-DECOMPONER-JUGADA.
+           MOVE 1 TO flag
+           PERFORM UNTIL flag > GAME-LENGTH
+               MOVE GI-DIGITOS(flag:1) TO NumberEntered(flag)
+               ADD 1 TO flag
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+      * Un intento de GUESSES-IN es valido cuando todas sus posiciones
+      * son digitos 0-9 y, en modo normal, no hay digitos repetidos.
+      * El que no cumple se descarta sin consumir un intento, igual
+      * que el rechazo de formato en el modo interactivo.
+       3030-VALIDAR-JUGADA.
+           SET GUESS-ES-VALIDO TO TRUE
+           MOVE 1 TO aux
+           PERFORM UNTIL aux > GAME-LENGTH
+               IF GI-DIGITOS(aux:1) NOT NUMERIC
+                   SET GUESS-NO-VALIDO TO TRUE
+               END-IF
+               ADD 1 TO aux
+           END-PERFORM
+           IF GUESS-ES-VALIDO AND HARD-MODE-OFF
+               PERFORM 3040-CHECK-DUPLICADOS-JUGADA
+           END-IF
+           IF GUESS-NO-VALIDO
+               ADD 1 TO REJECTED-INPUT-COUNT
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       3040-CHECK-DUPLICADOS-JUGADA.
+           MOVE 1 TO flag
+           PERFORM UNTIL flag > GAME-LENGTH OR GUESS-NO-VALIDO
+               MOVE 1 TO aux
+               PERFORM UNTIL aux > GAME-LENGTH OR GUESS-NO-VALIDO
+                   IF aux NOT EQUAL flag
+                       IF NumberEntered(aux) EQUAL NumberEntered(flag)
+                           SET GUESS-NO-VALIDO TO TRUE
+                       END-IF
+                   END-IF
+                   ADD 1 TO aux
+               END-PERFORM
+               ADD 1 TO flag
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       3100-INICIALICE-GAME-POINTS.
+           MOVE 0 TO CORRECT
+           MOVE 0 TO REGULAR
+           MOVE 0 TO ERRORR.
+
+      *-----------------------------------------------------------------
+
+       3200-CHECK-IF-THE-NUMBER-IS.
+           IF HARD-MODE-ON
+               PERFORM 3210-CHECK-HARD-MODE
+           ELSE
+               PERFORM 3220-CHECK-NORMAL-MODE
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       3210-CHECK-HARD-MODE.
+           INITIALIZE DIGIT-COUNT-GUESS DIGIT-COUNT-SECRET
+           MOVE 1 TO aux
+           PERFORM UNTIL aux > GAME-LENGTH
+               IF NUMBERSS(aux) EQUAL Number-Incog(aux)
+                   ADD 1 TO CORRECT
+               ELSE
+                   MOVE NUMBERSS(aux) TO DIGIT-GUESS-VAL
+                   MOVE DIGIT-GUESS-VAL TO DIGIT-POS
+                   ADD 1 TO DIGIT-POS
+                   ADD 1 TO DCG-DIGIT(DIGIT-POS)
+                   MOVE Number-Incog(aux) TO DIGIT-POS
+                   ADD 1 TO DIGIT-POS
+                   ADD 1 TO DCS-DIGIT(DIGIT-POS)
+               END-IF
+               ADD 1 TO aux
+           END-PERFORM
+           MOVE 1 TO DIGIT-IDX
+           PERFORM UNTIL DIGIT-IDX > 10
+               IF DCG-DIGIT(DIGIT-IDX) < DCS-DIGIT(DIGIT-IDX)
+                   ADD DCG-DIGIT(DIGIT-IDX) TO REGULAR
+               ELSE
+                   ADD DCS-DIGIT(DIGIT-IDX) TO REGULAR
+               END-IF
+               ADD 1 TO DIGIT-IDX
+           END-PERFORM
+           COMPUTE ERRORR = GAME-LENGTH - CORRECT - REGULAR.
+
+      *-----------------------------------------------------------------
+
+       3220-CHECK-NORMAL-MODE.
+           MOVE 1 TO aux
+           PERFORM UNTIL aux > GAME-LENGTH
+               MOVE 1 TO aux2
+               PERFORM UNTIL aux2 > GAME-LENGTH
+                   IF NUMBERSS(aux) EQUAL Number-Incog(aux2)
+                   AND  aux = aux2
+                       ADD 1 TO CORRECT
+                       MOVE 99 TO aux2
+                   ELSE
+                       IF  NUMBERSS(aux) EQUAL Number-Incog(aux2)
+                       AND aux NOT EQUAL aux2
+                           ADD 1 TO REGULAR
+                           MOVE 99 TO aux2
+                       END-IF
+                   END-IF
+                   ADD 1 TO aux2
+               END-PERFORM
+               IF aux2 = GAME-LENGTH + 1
+                   ADD 1 TO ERRORR
+               END-IF
+               ADD 1 TO aux
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       4000-GRABAR-RESULTADO.
+           MOVE SPACES               TO GAME-RESULTS-RECORD
+           MOVE CAMPO-GAME-ID        TO GR-GAME-ID
+           SET GR-TIPO-RESUMEN       TO TRUE
+           MOVE CAMPO-INCOGNITO      TO GR-NUMERO-SECRETO
+           MOVE GameAttempts         TO GR-INTENTOS
+           MOVE GAME-OUTCOME         TO GR-RESULTADO
+           MOVE REJECTED-INPUT-COUNT TO GR-RECHAZADOS
+           WRITE GAME-RESULTS-RECORD.
+
+      *-----------------------------------------------------------------
+       END PROGRAM LOTE.
