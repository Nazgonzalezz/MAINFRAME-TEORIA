@@ -1,122 +1,468 @@
-      * RUTINA QUE DEVUELVE UN NUMERO AL AZAR DE 4 DIGITOS
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EJEAZAR0.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 MASCARA           PIC XXXX VALUE 'xxxx'.
-       01 EJEMPLO-CAMPO-N   PIC 99 VALUE 0.
-       01 HORARIO           PIC 9(8).
-       01 HORA REDEFINES HORARIO.
-         02 HH              PIC 99.
-         02 HM              PIC 99.
-         02 HS              PIC 99.
-         02 HX              PIC 99.
-       01 NUMERO            PIC 9(6).
-
-       01 CAMPO-AZAR.
-         05 CAMPO-01        PIC 9.
-         05 CAMPO-02        PIC 9.
-         05 CAMPO-03        PIC 9.
-         05 CAMPO-04        PIC 9.
-
-        01 VERIFICA           PIC X.
-          88 VALIDO          VALUE 'T'.
-          88 NOVALIDO        VALUE 'F'.
-
-        LINKAGE SECTION.
-       01 AREA-COMUNICACION.
-         05 CAMPO-INCOGNITO PIC X(4).
-
-       PROCEDURE DIVISION USING AREA-COMUNICACION.
-
-       0000-CONTROL.
-
-        PERFORM 1000-INICIO
-        PERFORM 2000-PROCESO-CENTRAL
-        PERFORM 3000-FINAL.
-
-       1000-INICIO.
-
-       2000-PROCESO-CENTRAL.
-
-        ACCEPT HORARIO FROM TIME
-       COMPUTE NUMERO = (HH * 1000) + (HX * 100) + (HM * 10) + HS
-
-      * DISPLAY NUMERO
-
-       MOVE NUMERO(5:1) TO CAMPO-01
-       SET NOVALIDO TO TRUE
-       PERFORM 2500-SEGUNDO UNTIL VALIDO
-
-       SET NOVALIDO TO TRUE
-       PERFORM 2600-TERCERO UNTIL VALIDO
-
-       SET NOVALIDO TO TRUE
-       PERFORM 2700-CUARTO UNTIL VALIDO.
-
-      *********************************************
-
-       2500-SEGUNDO.
-
-       MOVE NUMERO(2:1) TO CAMPO-02
-       IF CAMPO-01 NOT EQUAL CAMPO-02
-         SET VALIDO TO TRUE
-       ELSE
-          ACCEPT HORARIO FROM TIME
-          COMPUTE NUMERO = (HH * 1000) + (HX * 100) + (HM * 10) + HS
-          MOVE NUMERO(2:1) TO CAMPO-02
-       END-IF.
-
-      ********************************************
-
-       2600-TERCERO.
-
-        ACCEPT HORARIO FROM TIME.
-       COMPUTE HH =  HH + HX
-       COMPUTE HX = HX + HM
-       COMPUTE HS = HS + HH
-       COMPUTE NUMERO = (HH * 1000) + (HX * 100) + (HM * 10) + HS
-
-       MOVE NUMERO(4:1)  TO CAMPO-03
-
-       IF CAMPO-03 NOT EQUAL CAMPO-01 AND
-           CAMPO-03 NOT EQUAL CAMPO-02
-           SET VALIDO TO TRUE
-       ELSE
-        ACCEPT HORARIO FROM TIME
-        COMPUTE NUMERO = (HH * 1000) + (HX * 100) + (HM * 10) + HS
-        MOVE NUMERO(4:1) TO CAMPO-03
-       END-IF.
-
-      ******************************************
-
-       2700-CUARTO.
-
-        ACCEPT HORARIO FROM TIME.
-       COMPUTE HH =  HH + HX
-       COMPUTE HX = HX + HM
-       COMPUTE HS = HS + HH
-       COMPUTE NUMERO = (HH * 1000) + (HX * 100) + (HM * 10) + HS
-
-       MOVE NUMERO(4:1)  TO CAMPO-04
-
-       IF CAMPO-04 NOT EQUAL CAMPO-01 AND
-          CAMPO-04 NOT EQUAL CAMPO-02 AND
-          CAMPO-04 NOT EQUAL CAMPO-03
-        SET VALIDO TO TRUE
-       ELSE
-        ACCEPT HORARIO FROM TIME
-        COMPUTE NUMERO = (HH * 1000) + (HX * 100) + (HM * 10) + HS
-        MOVE NUMERO(6:1) TO CAMPO-04
-       END-IF.
-
-      ********************************************
-
-       3000-FINAL.
-
-       MOVE CAMPO-AZAR  TO CAMPO-INCOGNITO
-      * DISPLAY CAMPO-INCOGNITO.
-      * DISPLAY MASCARA
-           GOBACK.
+      * RUTINA QUE DEVUELVE UN NUMERO AL AZAR DE 4, 5 O 6 DIGITOS
+      * Modifications:
+      *   08/2026 - CAMPO-LONGITUD (recibido en AREA-COMUNICACION)
+      *             selecciona 4, 5 o 6 digitos en lugar del
+      *             tamano fijo de 4 digitos.
+      *   08/2026 - Los reintentos por colision ahora prueban varias
+      *             posiciones de NUMERO hasta encontrar un digito que
+      *             no choque con los ya sorteados, en vez de aceptar
+      *             el primer redibujado sin verificarlo; si ninguna
+      *             posicion sirve, se completa con el primer digito
+      *             libre (0-9) para no repetir el bloqueo del
+      *             PERFORM dando vueltas sin salir que tenia el
+      *             diseno original con mas digitos a sortear.
+      *   08/2026 - CAMPO-MODO (recibido en AREA-COMUNICACION) activa
+      *             el modo dificil: el secreto se sortea sin
+      *             verificar que los digitos sean distintos entre si.
+      *   08/2026 - Cada reintento por colision de digitos (modo normal)
+      *             queda registrado en COLLISION-LOG para auditar con
+      *             que frecuencia el reloj obliga a redibujar un
+      *             digito.
+      *   08/2026 - AREA-COMUNICACION pasa a un copybook compartido con
+      *             EJEAZAR1 (AREACOM.CPY); CAMPO-GAME-ID identifica la
+      *             partida que pidio el sorteo y CAMPO-TIMESTAMP se
+      *             completa con la fecha/hora en que EJEAZAR0 termino
+      *             de sortear el secreto. Ambos se graban tambien en
+      *             COLLISION-LOG para poder relacionar cada colision
+      *             con su partida.
+      *   08/2026 - CAMPO-TIMESTAMP ahora se completa en 1000-INICIO,
+      *             apenas arranca el sorteo, en vez de en 3000-FINAL:
+      *             asi queda disponible mientras 2400-REGISTRAR-COLISION
+      *             todavia se esta ejecutando y todas las filas de
+      *             COLLISION-LOG de una misma corrida (nuevo CL-TIMESTAMP)
+      *             comparten el mismo valor que despues recibe la fila
+      *             de LEADERBOARD-RECORD (LB-TIMESTAMP en EJEAZAR1),
+      *             cerrando el uso que pedia el copybook compartido.
+      *   08/2026 - Cada iteracion del reintento por colision (no solo
+      *             la primera) y tambien el redondeo final por barrido
+      *             de digito libre quedan registrados en COLLISION-LOG,
+      *             para que el conteo de colisiones sea completo.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EJEAZAR0.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COLLISION-LOG ASSIGN TO "COLISIONES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COLLISION-LOG.
+       01  COLLISION-LOG-RECORD.
+           05 CL-FECHA           PIC 9(8).
+           05 FILLER             PIC X VALUE SPACE.
+           05 CL-HORA            PIC 9(8).
+           05 FILLER             PIC X VALUE SPACE.
+           05 CL-POSICION        PIC X(7).
+           05 FILLER             PIC X VALUE SPACE.
+           05 CL-DIGITO          PIC 9.
+           05 FILLER             PIC X VALUE SPACE.
+           05 CL-GAME-ID         PIC 9(16).
+           05 FILLER             PIC X VALUE SPACE.
+           05 CL-TIMESTAMP       PIC 9(16).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-CL-STATUS       PIC XX.
+       01 WS-FECHA-HOY       PIC 9(8).
+       01 CL-POSICION-WS     PIC X(7).
+       01 CL-DIGITO-WS       PIC 9.
+
+       01 MASCARA           PIC XXXX VALUE 'xxxx'.
+       01 EJEMPLO-CAMPO-N   PIC 99 VALUE 0.
+       01 HORARIO           PIC 9(8).
+       01 HORA REDEFINES HORARIO.
+         02 HH              PIC 99.
+         02 HM              PIC 99.
+         02 HS              PIC 99.
+         02 HX              PIC 99.
+       01 NUMERO            PIC 9(6).
+
+       01 CAMPO-AZAR.
+         05 CAMPO-01        PIC 9.
+         05 CAMPO-02        PIC 9.
+         05 CAMPO-03        PIC 9.
+         05 CAMPO-04        PIC 9.
+         05 CAMPO-05        PIC 9.
+         05 CAMPO-06        PIC 9.
+
+        01 VERIFICA           PIC X.
+          88 VALIDO          VALUE 'T'.
+          88 NOVALIDO        VALUE 'F'.
+
+        01 REINTENTO-IDX      PIC 9   COMP.
+        01 CAMPO-CANDIDATO    PIC 9.
+
+        LINKAGE SECTION.
+       COPY AREACOM.
+
+       PROCEDURE DIVISION USING AREA-COMUNICACION.
+
+       0000-CONTROL.
+
+        PERFORM 1000-INICIO
+        PERFORM 2000-PROCESO-CENTRAL
+        PERFORM 3000-FINAL.
+
+       1000-INICIO.
+
+       ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+       ACCEPT HORARIO      FROM TIME
+       COMPUTE CAMPO-TIMESTAMP = (WS-FECHA-HOY * 100000000) + HORARIO.
+
+       2000-PROCESO-CENTRAL.
+
+        INITIALIZE CAMPO-AZAR
+        ACCEPT HORARIO FROM TIME
+       COMPUTE NUMERO = (HH * 1000) + (HX * 100) + (HM * 10) + HS
+
+      * DISPLAY NUMERO
+
+       MOVE NUMERO(5:1) TO CAMPO-01
+       SET NOVALIDO TO TRUE
+       PERFORM 2500-SEGUNDO UNTIL VALIDO
+
+       SET NOVALIDO TO TRUE
+       PERFORM 2600-TERCERO UNTIL VALIDO
+
+       SET NOVALIDO TO TRUE
+       PERFORM 2700-CUARTO UNTIL VALIDO
+
+       IF CAMPO-LONGITUD >= 5
+           SET NOVALIDO TO TRUE
+           PERFORM 2800-QUINTO UNTIL VALIDO
+       END-IF
+
+       IF CAMPO-LONGITUD >= 6
+           SET NOVALIDO TO TRUE
+           PERFORM 2900-SEXTO UNTIL VALIDO
+       END-IF.
+
+      *********************************************
+
+       2400-REGISTRAR-COLISION.
+
+       ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+       MOVE SPACES         TO COLLISION-LOG-RECORD
+       MOVE WS-FECHA-HOY    TO CL-FECHA
+       MOVE HORARIO         TO CL-HORA
+       MOVE CL-POSICION-WS  TO CL-POSICION
+       MOVE CL-DIGITO-WS    TO CL-DIGITO
+       MOVE CAMPO-GAME-ID   TO CL-GAME-ID
+       MOVE CAMPO-TIMESTAMP TO CL-TIMESTAMP
+       OPEN INPUT COLLISION-LOG
+       IF WS-CL-STATUS = "00"
+           CLOSE COLLISION-LOG
+           OPEN EXTEND COLLISION-LOG
+       ELSE
+           OPEN OUTPUT COLLISION-LOG
+       END-IF
+       WRITE COLLISION-LOG-RECORD
+       CLOSE COLLISION-LOG.
+
+      *********************************************
+
+       2500-SEGUNDO.
+
+       MOVE NUMERO(2:1) TO CAMPO-02
+       IF MODO-DIFICIL
+         SET VALIDO TO TRUE
+       ELSE
+         IF CAMPO-01 NOT EQUAL CAMPO-02
+           SET VALIDO TO TRUE
+         ELSE
+            MOVE "SEGUNDO" TO CL-POSICION-WS
+            MOVE CAMPO-02  TO CL-DIGITO-WS
+            PERFORM 2400-REGISTRAR-COLISION
+            MOVE 1 TO REINTENTO-IDX
+            PERFORM UNTIL VALIDO OR REINTENTO-IDX > 6
+                ACCEPT HORARIO FROM TIME
+                COMPUTE NUMERO = (HH*1000) + (HX*100) + (HM*10) + HS
+                MOVE NUMERO(REINTENTO-IDX:1) TO CAMPO-02
+                IF CAMPO-01 NOT EQUAL CAMPO-02
+                    SET VALIDO TO TRUE
+                ELSE
+                    MOVE "SEGUNDO" TO CL-POSICION-WS
+                    MOVE CAMPO-02  TO CL-DIGITO-WS
+                    PERFORM 2400-REGISTRAR-COLISION
+                END-IF
+                ADD 1 TO REINTENTO-IDX
+            END-PERFORM
+            IF NOVALIDO
+                MOVE 0 TO CAMPO-CANDIDATO
+                PERFORM UNTIL VALIDO
+                    IF CAMPO-CANDIDATO NOT EQUAL CAMPO-01
+                        MOVE CAMPO-CANDIDATO TO CAMPO-02
+                        SET VALIDO TO TRUE
+                    ELSE
+                        ADD 1 TO CAMPO-CANDIDATO
+                    END-IF
+                END-PERFORM
+                MOVE "SEGUNDO" TO CL-POSICION-WS
+                MOVE CAMPO-02  TO CL-DIGITO-WS
+                PERFORM 2400-REGISTRAR-COLISION
+            END-IF
+         END-IF
+       END-IF.
+
+      ********************************************
+
+       2600-TERCERO.
+
+        ACCEPT HORARIO FROM TIME.
+       COMPUTE HH =  HH + HX
+       COMPUTE HX = HX + HM
+       COMPUTE HS = HS + HH
+       COMPUTE NUMERO = (HH * 1000) + (HX * 100) + (HM * 10) + HS
+
+       MOVE NUMERO(4:1)  TO CAMPO-03
+
+       IF MODO-DIFICIL
+           SET VALIDO TO TRUE
+       ELSE
+         IF CAMPO-03 NOT EQUAL CAMPO-01 AND
+             CAMPO-03 NOT EQUAL CAMPO-02
+             SET VALIDO TO TRUE
+         ELSE
+          MOVE "TERCERO" TO CL-POSICION-WS
+          MOVE CAMPO-03  TO CL-DIGITO-WS
+          PERFORM 2400-REGISTRAR-COLISION
+          MOVE 1 TO REINTENTO-IDX
+          PERFORM UNTIL VALIDO OR REINTENTO-IDX > 6
+              ACCEPT HORARIO FROM TIME
+              COMPUTE HH =  HH + HX
+              COMPUTE HX = HX + HM
+              COMPUTE HS = HS + HH
+              COMPUTE NUMERO = (HH*1000) + (HX*100) + (HM*10) + HS
+              MOVE NUMERO(REINTENTO-IDX:1) TO CAMPO-03
+              IF CAMPO-03 NOT EQUAL CAMPO-01 AND
+                  CAMPO-03 NOT EQUAL CAMPO-02
+                  SET VALIDO TO TRUE
+              ELSE
+                  MOVE "TERCERO" TO CL-POSICION-WS
+                  MOVE CAMPO-03  TO CL-DIGITO-WS
+                  PERFORM 2400-REGISTRAR-COLISION
+              END-IF
+              ADD 1 TO REINTENTO-IDX
+          END-PERFORM
+          IF NOVALIDO
+              MOVE 0 TO CAMPO-CANDIDATO
+              PERFORM UNTIL VALIDO
+                  IF CAMPO-CANDIDATO NOT EQUAL CAMPO-01 AND
+                      CAMPO-CANDIDATO NOT EQUAL CAMPO-02
+                      MOVE CAMPO-CANDIDATO TO CAMPO-03
+                      SET VALIDO TO TRUE
+                  ELSE
+                      ADD 1 TO CAMPO-CANDIDATO
+                  END-IF
+              END-PERFORM
+              MOVE "TERCERO" TO CL-POSICION-WS
+              MOVE CAMPO-03  TO CL-DIGITO-WS
+              PERFORM 2400-REGISTRAR-COLISION
+          END-IF
+         END-IF
+       END-IF.
+
+      ******************************************
+
+       2700-CUARTO.
+
+        ACCEPT HORARIO FROM TIME.
+       COMPUTE HH =  HH + HX
+       COMPUTE HX = HX + HM
+       COMPUTE HS = HS + HH
+       COMPUTE NUMERO = (HH * 1000) + (HX * 100) + (HM * 10) + HS
+
+       MOVE NUMERO(4:1)  TO CAMPO-04
+
+       IF MODO-DIFICIL
+        SET VALIDO TO TRUE
+       ELSE
+         IF CAMPO-04 NOT EQUAL CAMPO-01 AND
+             CAMPO-04 NOT EQUAL CAMPO-02 AND
+             CAMPO-04 NOT EQUAL CAMPO-03
+          SET VALIDO TO TRUE
+         ELSE
+          MOVE "CUARTO" TO CL-POSICION-WS
+          MOVE CAMPO-04 TO CL-DIGITO-WS
+          PERFORM 2400-REGISTRAR-COLISION
+          MOVE 1 TO REINTENTO-IDX
+          PERFORM UNTIL VALIDO OR REINTENTO-IDX > 6
+              ACCEPT HORARIO FROM TIME
+              COMPUTE HH =  HH + HX
+              COMPUTE HX = HX + HM
+              COMPUTE HS = HS + HH
+              COMPUTE NUMERO = (HH*1000) + (HX*100) + (HM*10) + HS
+              MOVE NUMERO(REINTENTO-IDX:1) TO CAMPO-04
+              IF CAMPO-04 NOT EQUAL CAMPO-01 AND
+                  CAMPO-04 NOT EQUAL CAMPO-02 AND
+                  CAMPO-04 NOT EQUAL CAMPO-03
+                  SET VALIDO TO TRUE
+              ELSE
+                  MOVE "CUARTO" TO CL-POSICION-WS
+                  MOVE CAMPO-04 TO CL-DIGITO-WS
+                  PERFORM 2400-REGISTRAR-COLISION
+              END-IF
+              ADD 1 TO REINTENTO-IDX
+          END-PERFORM
+          IF NOVALIDO
+              MOVE 0 TO CAMPO-CANDIDATO
+              PERFORM UNTIL VALIDO
+                  IF CAMPO-CANDIDATO NOT EQUAL CAMPO-01 AND
+                      CAMPO-CANDIDATO NOT EQUAL CAMPO-02 AND
+                      CAMPO-CANDIDATO NOT EQUAL CAMPO-03
+                      MOVE CAMPO-CANDIDATO TO CAMPO-04
+                      SET VALIDO TO TRUE
+                  ELSE
+                      ADD 1 TO CAMPO-CANDIDATO
+                  END-IF
+              END-PERFORM
+              MOVE "CUARTO" TO CL-POSICION-WS
+              MOVE CAMPO-04 TO CL-DIGITO-WS
+              PERFORM 2400-REGISTRAR-COLISION
+          END-IF
+         END-IF
+       END-IF.
+
+      ********************************************
+
+       2800-QUINTO.
+
+        ACCEPT HORARIO FROM TIME.
+       COMPUTE HH =  HH + HX
+       COMPUTE HX = HX + HM
+       COMPUTE HS = HS + HH
+       COMPUTE NUMERO = (HH * 1000) + (HX * 100) + (HM * 10) + HS
+
+       MOVE NUMERO(3:1)  TO CAMPO-05
+
+       IF MODO-DIFICIL
+        SET VALIDO TO TRUE
+       ELSE
+         IF CAMPO-05 NOT EQUAL CAMPO-01 AND
+             CAMPO-05 NOT EQUAL CAMPO-02 AND
+             CAMPO-05 NOT EQUAL CAMPO-03 AND
+             CAMPO-05 NOT EQUAL CAMPO-04
+          SET VALIDO TO TRUE
+         ELSE
+          MOVE "QUINTO" TO CL-POSICION-WS
+          MOVE CAMPO-05 TO CL-DIGITO-WS
+          PERFORM 2400-REGISTRAR-COLISION
+          MOVE 1 TO REINTENTO-IDX
+          PERFORM UNTIL VALIDO OR REINTENTO-IDX > 6
+              ACCEPT HORARIO FROM TIME
+              COMPUTE HH =  HH + HX
+              COMPUTE HX = HX + HM
+              COMPUTE HS = HS + HH
+              COMPUTE NUMERO = (HH*1000) + (HX*100) + (HM*10) + HS
+              MOVE NUMERO(REINTENTO-IDX:1) TO CAMPO-05
+              IF CAMPO-05 NOT EQUAL CAMPO-01 AND
+                  CAMPO-05 NOT EQUAL CAMPO-02 AND
+                  CAMPO-05 NOT EQUAL CAMPO-03 AND
+                  CAMPO-05 NOT EQUAL CAMPO-04
+                  SET VALIDO TO TRUE
+              ELSE
+                  MOVE "QUINTO" TO CL-POSICION-WS
+                  MOVE CAMPO-05 TO CL-DIGITO-WS
+                  PERFORM 2400-REGISTRAR-COLISION
+              END-IF
+              ADD 1 TO REINTENTO-IDX
+          END-PERFORM
+          IF NOVALIDO
+              MOVE 0 TO CAMPO-CANDIDATO
+              PERFORM UNTIL VALIDO
+                  IF CAMPO-CANDIDATO NOT EQUAL CAMPO-01 AND
+                      CAMPO-CANDIDATO NOT EQUAL CAMPO-02 AND
+                      CAMPO-CANDIDATO NOT EQUAL CAMPO-03 AND
+                      CAMPO-CANDIDATO NOT EQUAL CAMPO-04
+                      MOVE CAMPO-CANDIDATO TO CAMPO-05
+                      SET VALIDO TO TRUE
+                  ELSE
+                      ADD 1 TO CAMPO-CANDIDATO
+                  END-IF
+              END-PERFORM
+              MOVE "QUINTO" TO CL-POSICION-WS
+              MOVE CAMPO-05 TO CL-DIGITO-WS
+              PERFORM 2400-REGISTRAR-COLISION
+          END-IF
+         END-IF
+       END-IF.
+
+      ********************************************
+
+       2900-SEXTO.
+
+        ACCEPT HORARIO FROM TIME.
+       COMPUTE HH =  HH + HX
+       COMPUTE HX = HX + HM
+       COMPUTE HS = HS + HH
+       COMPUTE NUMERO = (HH * 1000) + (HX * 100) + (HM * 10) + HS
+
+       MOVE NUMERO(1:1)  TO CAMPO-06
+
+       IF MODO-DIFICIL
+        SET VALIDO TO TRUE
+       ELSE
+         IF CAMPO-06 NOT EQUAL CAMPO-01 AND
+             CAMPO-06 NOT EQUAL CAMPO-02 AND
+             CAMPO-06 NOT EQUAL CAMPO-03 AND
+             CAMPO-06 NOT EQUAL CAMPO-04 AND
+             CAMPO-06 NOT EQUAL CAMPO-05
+          SET VALIDO TO TRUE
+         ELSE
+          MOVE "SEXTO" TO CL-POSICION-WS
+          MOVE CAMPO-06 TO CL-DIGITO-WS
+          PERFORM 2400-REGISTRAR-COLISION
+          MOVE 1 TO REINTENTO-IDX
+          PERFORM UNTIL VALIDO OR REINTENTO-IDX > 6
+              ACCEPT HORARIO FROM TIME
+              COMPUTE HH =  HH + HX
+              COMPUTE HX = HX + HM
+              COMPUTE HS = HS + HH
+              COMPUTE NUMERO = (HH*1000) + (HX*100) + (HM*10) + HS
+              MOVE NUMERO(REINTENTO-IDX:1) TO CAMPO-06
+              IF CAMPO-06 NOT EQUAL CAMPO-01 AND
+                  CAMPO-06 NOT EQUAL CAMPO-02 AND
+                  CAMPO-06 NOT EQUAL CAMPO-03 AND
+                  CAMPO-06 NOT EQUAL CAMPO-04 AND
+                  CAMPO-06 NOT EQUAL CAMPO-05
+                  SET VALIDO TO TRUE
+              ELSE
+                  MOVE "SEXTO" TO CL-POSICION-WS
+                  MOVE CAMPO-06 TO CL-DIGITO-WS
+                  PERFORM 2400-REGISTRAR-COLISION
+              END-IF
+              ADD 1 TO REINTENTO-IDX
+          END-PERFORM
+          IF NOVALIDO
+              MOVE 0 TO CAMPO-CANDIDATO
+              PERFORM UNTIL VALIDO
+                  IF CAMPO-CANDIDATO NOT EQUAL CAMPO-01 AND
+                      CAMPO-CANDIDATO NOT EQUAL CAMPO-02 AND
+                      CAMPO-CANDIDATO NOT EQUAL CAMPO-03 AND
+                      CAMPO-CANDIDATO NOT EQUAL CAMPO-04 AND
+                      CAMPO-CANDIDATO NOT EQUAL CAMPO-05
+                      MOVE CAMPO-CANDIDATO TO CAMPO-06
+                      SET VALIDO TO TRUE
+                  ELSE
+                      ADD 1 TO CAMPO-CANDIDATO
+                  END-IF
+              END-PERFORM
+              MOVE "SEXTO" TO CL-POSICION-WS
+              MOVE CAMPO-06 TO CL-DIGITO-WS
+              PERFORM 2400-REGISTRAR-COLISION
+          END-IF
+         END-IF
+       END-IF.
+
+      ********************************************
+
+       3000-FINAL.
+
+       MOVE SPACES TO CAMPO-INCOGNITO
+       MOVE CAMPO-AZAR(1:CAMPO-LONGITUD) TO
+           CAMPO-INCOGNITO(1:CAMPO-LONGITUD)
+      * DISPLAY CAMPO-INCOGNITO.
+      * DISPLAY MASCARA
+           GOBACK.
