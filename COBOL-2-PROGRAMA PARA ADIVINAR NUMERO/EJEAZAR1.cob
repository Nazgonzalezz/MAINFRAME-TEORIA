@@ -2,20 +2,116 @@
       * Author:GONZALEZ NAZARENA ARACELI
       * Date:02/2024
       * Tectonics: cobc
+      * Modifications:
+      *   08/2026 - Append each finished game to LEADERBOARD-FILE so
+      *             weekly leaderboard reports no longer depend on
+      *             operators transcribing the console output.
+      *   08/2026 - GAME-LENGTH lets the operator choose a 4, 5 or 6
+      *             digit secret number instead of always 4.
+      *   08/2026 - LEADERBOARD-RECORD is now cleared to spaces before
+      *             its fields are populated, so the unused filler
+      *             bytes are always printable when the record is
+      *             written to the line sequential file.
+      *   08/2026 - HARD-MODE-FLAG lets the operator allow repeated
+      *             digits, both in the secret drawn by EJEAZAR0 and
+      *             in the player's guesses; scoring in that case is
+      *             done by digit frequency instead of one match per
+      *             position.
+      *   08/2026 - MAX-ATTEMPTS caps how many guesses a game allows;
+      *             running out of attempts before guessing the secret
+      *             is now its own outcome (AGOTO) in GAME-OUTCOME,
+      *             separate from a player-chosen quit (PERDIO).
+      *   08/2026 - AREA-COMUNICACION now comes from a copybook shared
+      *             with EJEAZAR0 (AREACOM.CPY), stamped with a
+      *             CAMPO-GAME-ID before the CALL so this game's
+      *             LEADERBOARD row can be matched against EJEAZAR0's
+      *             COLLISION-LOG entries for the same secret.
+      *   08/2026 - Cada digito ingresado se valida como numerico antes
+      *             de someterlo al chequeo de repetidos; las entradas
+      *             invalidas se descartan y se cuentan en
+      *             REJECTED-INPUT-COUNT, que se informa al final de la
+      *             partida.
+      *   08/2026 - MAX-ATTEMPTS admite hasta 15 intentos (antes 9),
+      *             para partidas mas largas en secretos de 5/6
+      *             digitos; GameAttempts se ensancha igual para poder
+      *             contarlos.
+      *   08/2026 - LB-TIMESTAMP guarda CAMPO-TIMESTAMP (fecha/hora en
+      *             que EJEAZAR0 arranco el sorteo), para poder cruzar
+      *             una fila de LEADERBOARD-FILE con las filas de
+      *             COLLISION-LOG de la misma corrida.
+      *   08/2026 - 4000-NUMBER-OF-ATTEMPTS ahora muestra tambien
+      *             GAME-OUTCOME (GANO/PERDIO/AGOTO) por pantalla, no
+      *             solo en el historial grabado.
+      *   08/2026 - 2100-NOT-REPEAT-ENTERED-NUMBER usaba MOVE 9 TO aux
+      *             como centinela para forzar el reintento en
+      *             2000-ENTER-VALIDATED-NUMBER; al ser un PERFORM
+      *             pretest, el chequeo NUMBERSS(aux) se volvia a
+      *             evaluar una vez mas con aux=9, fuera de la tabla
+      *             (OCCURS 6). Reemplazado por el switch DUP-SW y un
+      *             EXIT PERFORM apenas se detecta el repetido, para
+      *             que ningun subindice invalido llegue a evaluarse.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJEAZAR1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEADERBOARD-FILE ASSIGN TO "LEADERBOARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LB-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LEADERBOARD-FILE.
+       01  LEADERBOARD-RECORD.
+           05 LB-FECHA           PIC 9(8).
+           05 FILLER             PIC X VALUE SPACE.
+           05 LB-NUMERO-SECRETO  PIC X(6).
+           05 FILLER             PIC X VALUE SPACE.
+           05 LB-INTENTOS        PIC 9(3).
+           05 FILLER             PIC X VALUE SPACE.
+           05 LB-RESULTADO       PIC X(6).
+           05 FILLER             PIC X VALUE SPACE.
+           05 LB-GAME-ID         PIC 9(16).
+           05 FILLER             PIC X VALUE SPACE.
+           05 LB-TIMESTAMP       PIC 9(16).
 
        WORKING-STORAGE SECTION.
+       77  WS-FECHA-HOY          PIC 9(8).
+       77  WS-LB-STATUS          PIC XX.
+
+       01  GAME-OUTCOME          PIC X(6) VALUE SPACES.
+           88 OUTCOME-WIN        VALUE "GANO".
+           88 OUTCOME-LOSS       VALUE "PERDIO".
+           88 OUTCOME-AGOTO      VALUE "AGOTO ".
+
        77  flag                  PIC 9     VALUE 1.
        77  aux                   PIC 9.
        77  ROUTINE-NAME          PIC X(8) VALUE "EJEAZAR0".
        77  aux2                  PIC 9999 COMP.
+       77  GAME-LENGTH           PIC 9     VALUE 4.
+       77  MAX-ATTEMPTS          PIC 99    VALUE 9.
+
+       77  DUP-SW                PIC X     VALUE 'N'.
+           88 DUP-FOUND          VALUE 'Y'.
+           88 DUP-NOT-FOUND      VALUE 'N'.
 
+       77  HARD-MODE-FLAG        PIC 9     VALUE 0.
+           88 HARD-MODE-ON       VALUE 1.
+           88 HARD-MODE-OFF      VALUE 0.
 
-       01  NUMBERSS OCCURS 4 TIMES.
+       77  DIGIT-IDX             PIC 99    COMP.
+       77  DIGIT-POS             PIC 99    COMP.
+       77  DIGIT-GUESS-VAL       PIC 9.
+       77  DIGIT-CHECK-VAL       PIC 9.
+       77  REJECTED-INPUT-COUNT  PIC 9(3)  VALUE 0.
+
+       01  DIGIT-COUNT-GUESS.
+           05 DCG-DIGIT OCCURS 10 TIMES PIC 9.
+       01  DIGIT-COUNT-SECRET.
+           05 DCS-DIGIT OCCURS 10 TIMES PIC 9.
+
+       01  NUMBERSS OCCURS 6 TIMES.
            05 NumberEntered      PIC 9 COMP.
 
        01  NUM-INCOGNITOO.
@@ -35,20 +131,41 @@
 
        01  SHOW-NUMBER-OF-ATTEMPTS.
            05 Titles             PIC X(18) VALUE "NRO INTENTOS: ".
-           05  GameAttempts      PIC 9     VALUE 0.
+           05  GameAttempts      PIC 99    VALUE 0.
+
+       01  SHOW-REJECTED-COUNT.
+           05 FILLER             PIC X(21) VALUE "ENTRADAS RECHAZADAS:".
+           05 REJ-COUNT-DISPLAY  PIC 9(3).
+
+       01  SHOW-OUTCOME.
+           05 FILLER             PIC X(19) VALUE "RESULTADO PARTIDA:".
+           05 SHOW-OUTCOME-VAL   PIC X(6).
 
 
        01  TITLE-NUM-INCOG.
            05 FILLER             PIC X(17) VALUE "NRO SECRETO:".
-           05 NUMB-INCOG         PIC 9999.
+           05 NUMB-INCOG         PIC X(6).
 
 
-       01  NUMBER-INCOGNITO OCCURS 4 TIMES.
+       01  NUMBER-INCOGNITO OCCURS 6 TIMES.
            05 Number-Incog         PIC 9 COMP.
 
+       77  GH-COUNT              PIC 99 COMP VALUE 0.
+       77  GH-IDX                PIC 99 COMP.
+       77  GH-COL                PIC 99 COMP.
+
+       01  GUESS-HISTORY.
+           05 GH-ENTRY OCCURS 15 TIMES.
+              10 GH-NUMBERS OCCURS 6 TIMES PIC 9.
+              10 GH-CORRECT       PIC 9.
+              10 GH-REGULAR       PIC 9.
+              10 GH-ERROR         PIC 9.
+
+       01  REPLAY-DIGITS         PIC X(6).
 
-       01 AREA-COMUNICACION.
-           05 CAMPO-INCOGNITO      PIC X(4).
+       77  WS-GAME-ID-HORA       PIC 9(8).
+
+       COPY AREACOM.
 
        PROCEDURE DIVISION.
       */////////////////////////////////////////////////////////////////
@@ -64,48 +181,94 @@
            DISPLAY "***************************************************"
            DISPLAY "*            INICIO DEL JUEGO DE AZAR             *"
            DISPLAY "***************************************************"
+           DISPLAY "CUANTOS DIGITOS TIENE QUE TENER EL SECRETO (4,5,6)?"
+           ACCEPT GAME-LENGTH
+           IF GAME-LENGTH < 4 OR GAME-LENGTH > 6
+               DISPLAY "VALOR INVALIDO, SE USARAN 4 DIGITOS"
+               MOVE 4 TO GAME-LENGTH
+           END-IF
+           DISPLAY "PERMITE REPETIR DIGITOS (MODO DIFICIL)? 1=SI 0=NO"
+           ACCEPT HARD-MODE-FLAG
+           IF HARD-MODE-FLAG NOT EQUAL 0 AND HARD-MODE-FLAG NOT EQUAL 1
+               DISPLAY "VALOR INVALIDO, SE USARA MODO NORMAL"
+               MOVE 0 TO HARD-MODE-FLAG
+           END-IF
+           DISPLAY "MAXIMO DE INTENTOS PERMITIDOS (1 A 15)?"
+           ACCEPT MAX-ATTEMPTS
+           IF MAX-ATTEMPTS < 1 OR MAX-ATTEMPTS > 15
+               DISPLAY "VALOR INVALIDO, SE USARAN 9 INTENTOS"
+               MOVE 9 TO MAX-ATTEMPTS
+           END-IF
            INITIALIZE AREA-COMUNICACION
+           ACCEPT WS-FECHA-HOY   FROM DATE YYYYMMDD
+           ACCEPT WS-GAME-ID-HORA FROM TIME
+           COMPUTE CAMPO-GAME-ID = (WS-FECHA-HOY * 100000000)
+               + WS-GAME-ID-HORA
+           MOVE GAME-LENGTH   TO CAMPO-LONGITUD
+           MOVE HARD-MODE-FLAG TO CAMPO-MODO
            CALL ROUTINE-NAME USING AREA-COMUNICACION
            PERFORM 1100-DECOMPOSE-NUMBER
-           MOVE CAMPO-INCOGNITO TO NUMB-INCOG
+           MOVE SPACES TO NUMB-INCOG
+           MOVE CAMPO-INCOGNITO(1:GAME-LENGTH) TO
+               NUMB-INCOG(1:GAME-LENGTH)
            DISPLAY TITLE-NUM-INCOG.
 
 
       *-----------------------------------------------------------------
 
        1100-DECOMPOSE-NUMBER.
-           MOVE CAMPO-INCOGNITO to aux2
-           COMPUTE Number-Incog(1) = aux2 / 1000
-           COMPUTE Number-Incog(2)= (aux2 - Number-Incog(1)*1000)/100
-           COMPUTE Number-Incog(3) = (aux2 - Number-Incog(2)*100
-           - Number-Incog(1)*1000) / 10
-           COMPUTE Number-Incog(4) = aux2 - (Number-Incog(1) * 1000)
-           - (Number-Incog(2) * 100) - (Number-Incog(3) * 10).
+           MOVE 1 TO aux
+           PERFORM UNTIL aux > GAME-LENGTH
+               MOVE CAMPO-INCOGNITO(aux:1) TO Number-Incog(aux)
+               ADD 1 TO aux
+           END-PERFORM.
 
       *-----------------------------------------------------------------
 
        2000-ENTER-VALIDATED-NUMBER.
            MOVE 1 TO flag
-           PERFORM UNTIL flag > 4
-               MOVE 5 TO aux
-               PERFORM UNTIL  aux NOT EQUAL 5
-                   DISPLAY "INGRESE CUATRO NUMEROS DISTINTOS"
-                   ACCEPT NUMBERSS(flag)
-                   PERFORM 2100-NOT-REPEAT-ENTERED-NUMBER
-               END-PERFORM
+           PERFORM UNTIL flag > GAME-LENGTH
+               IF HARD-MODE-ON
+                   DISPLAY "INGRESE " GAME-LENGTH " NUMEROS"
+                   PERFORM 2050-ACCEPT-VALID-DIGIT
+               ELSE
+                   SET DUP-FOUND TO TRUE
+                   PERFORM UNTIL DUP-NOT-FOUND
+                       DISPLAY "INGRESE " GAME-LENGTH " DISTINTOS"
+                       PERFORM 2050-ACCEPT-VALID-DIGIT
+                       SET DUP-NOT-FOUND TO TRUE
+                       PERFORM 2100-NOT-REPEAT-ENTERED-NUMBER
+                   END-PERFORM
+               END-IF
                ADD 1 TO flag
            END-PERFORM.
 
+      *-----------------------------------------------------------------
+
+      * Rechaza cualquier entrada que no sea un digito 0-9 antes de que
+      * llegue al chequeo de repetidos; cada rechazo suma a
+      * REJECTED-INPUT-COUNT.
+       2050-ACCEPT-VALID-DIGIT.
+           ACCEPT NUMBERSS(flag)
+           MOVE NUMBERSS(flag) TO DIGIT-CHECK-VAL
+           PERFORM UNTIL DIGIT-CHECK-VAL IS NUMERIC
+               ADD 1 TO REJECTED-INPUT-COUNT
+               DISPLAY "VALOR INVALIDO, INGRESE UN DIGITO DE 0 A 9"
+               ACCEPT NUMBERSS(flag)
+               MOVE NUMBERSS(flag) TO DIGIT-CHECK-VAL
+           END-PERFORM.
+
       *-----------------------------------------------------------------
 
        2100-NOT-REPEAT-ENTERED-NUMBER.
            MOVE 1 TO AUX
            PERFORM UNTIL flag = aux
                IF NUMBERSS(aux) EQUAL NUMBERSS(flag)
-                   MOVE 5 TO aux
+                   SET DUP-FOUND TO TRUE
                    DISPLAY "error.NO se pueden repetir numeros"
                    DISPLAY "Ingrese otra vez el numero"
-                   ACCEPT NUMBERSS(flag)
+                   PERFORM 2050-ACCEPT-VALID-DIGIT
+                   EXIT PERFORM
                ELSE
                    ADD 1 TO aux
                END-IF
@@ -114,26 +277,50 @@
       *-----------------------------------------------------------------
 
        3000-CORRECT-REGULAR-OR-ERROR.
-           PERFORM UNTIL CORRECT EQUAL 4
+           SET OUTCOME-WIN TO TRUE
+           PERFORM UNTIL CORRECT EQUAL GAME-LENGTH
                PERFORM 3100-INICIALICE-GAME-POINTS
                PERFORM 3200-CHECK-IF-THE-NUMBER-IS
+               PERFORM 3300-SAVE-ATTEMPT-HISTORY
+               ADD 1 TO GameAttempts
                DISPLAY P-CORRECT
                DISPLAY P-REGULAR
                DISPLAY P-ERROR
 
-               IF CORRECT NOT EQUAL 4
-     ¨             DISPLAY "SI QUIERE SEGUIR JUGANDO ESCRIBA 1 SINO 0"
-                   ACCEPT flag
-                   IF flag equal 1
-                       PERFORM 2000-ENTER-VALIDATED-NUMBER
-                       PERFORM 3100-INICIALICE-GAME-POINTS
-                    ELSE
-                        MOVE 4 TO CORRECT
-                    END-IF
+               IF CORRECT NOT EQUAL GAME-LENGTH
+                   IF GameAttempts >= MAX-ATTEMPTS
+                       DISPLAY "SE AGOTARON LOS INTENTOS PERMITIDOS"
+                       MOVE GAME-LENGTH TO CORRECT
+                       SET OUTCOME-AGOTO TO TRUE
+                   ELSE
+                       DISPLAY "SEGUIR JUGANDO? 1=SI 0=NO"
+                       ACCEPT flag
+                       IF flag equal 1
+                           PERFORM 2000-ENTER-VALIDATED-NUMBER
+                           PERFORM 3100-INICIALICE-GAME-POINTS
+                        ELSE
+                            MOVE GAME-LENGTH TO CORRECT
+                            SET OUTCOME-LOSS TO TRUE
+                        END-IF
+                   END-IF
                END-IF
-               ADD 1 TO GameAttempts
            END-PERFORM.
 
+      *-----------------------------------------------------------------
+
+       3300-SAVE-ATTEMPT-HISTORY.
+           IF GH-COUNT < 15
+               ADD 1 TO GH-COUNT
+               MOVE 1 TO GH-COL
+               PERFORM UNTIL GH-COL > GAME-LENGTH
+                   MOVE NUMBERSS(GH-COL) TO GH-NUMBERS(GH-COUNT GH-COL)
+                   ADD 1 TO GH-COL
+               END-PERFORM
+               MOVE CORRECT TO GH-CORRECT(GH-COUNT)
+               MOVE REGULAR TO GH-REGULAR(GH-COUNT)
+               MOVE ERRORR  TO GH-ERROR(GH-COUNT)
+           END-IF.
+
       *-----------------------------------------------------------------
 
        3100-INICIALICE-GAME-POINTS.
@@ -144,24 +331,67 @@
       *-----------------------------------------------------------------
 
        3200-CHECK-IF-THE-NUMBER-IS.
+           IF HARD-MODE-ON
+               PERFORM 3210-CHECK-HARD-MODE
+           ELSE
+               PERFORM 3220-CHECK-NORMAL-MODE
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+      * MODO DIFICIL: el secreto y los intentos pueden traer digitos
+      * repetidos, asi que los PUNTOS REGULARES se calculan por
+      * frecuencia de cada digito (0-9) en lugar de comparar posicion
+      * contra posicion.
+       3210-CHECK-HARD-MODE.
+           INITIALIZE DIGIT-COUNT-GUESS DIGIT-COUNT-SECRET
+           MOVE 1 TO aux
+           PERFORM UNTIL aux > GAME-LENGTH
+               IF NUMBERSS(aux) EQUAL Number-Incog(aux)
+                   ADD 1 TO CORRECT
+               ELSE
+                   MOVE NUMBERSS(aux) TO DIGIT-GUESS-VAL
+                   MOVE DIGIT-GUESS-VAL TO DIGIT-POS
+                   ADD 1 TO DIGIT-POS
+                   ADD 1 TO DCG-DIGIT(DIGIT-POS)
+                   MOVE Number-Incog(aux) TO DIGIT-POS
+                   ADD 1 TO DIGIT-POS
+                   ADD 1 TO DCS-DIGIT(DIGIT-POS)
+               END-IF
+               ADD 1 TO aux
+           END-PERFORM
+           MOVE 1 TO DIGIT-IDX
+           PERFORM UNTIL DIGIT-IDX > 10
+               IF DCG-DIGIT(DIGIT-IDX) < DCS-DIGIT(DIGIT-IDX)
+                   ADD DCG-DIGIT(DIGIT-IDX) TO REGULAR
+               ELSE
+                   ADD DCS-DIGIT(DIGIT-IDX) TO REGULAR
+               END-IF
+               ADD 1 TO DIGIT-IDX
+           END-PERFORM
+           COMPUTE ERRORR = GAME-LENGTH - CORRECT - REGULAR.
+
+      *-----------------------------------------------------------------
+
+       3220-CHECK-NORMAL-MODE.
            MOVE 1 TO aux
-           PERFORM UNTIL aux > 4
+           PERFORM UNTIL aux > GAME-LENGTH
                MOVE 1 TO aux2
-               PERFORM UNTIL aux2 > 4
+               PERFORM UNTIL aux2 > GAME-LENGTH
                    IF NUMBERSS(aux) EQUAL Number-Incog(aux2)
                    AND  aux = aux2
                        ADD 1 TO CORRECT
-                       MOVE 7 TO AUX2
+                       MOVE 99 TO AUX2
                    ELSE
                        IF  NUMBERSS(aux) EQUAL Number-Incog(aux2)
                        AND aux NOT EQUAL aux2
                            ADD 1 TO REGULAR
-                           MOVE 7 TO AUX2
+                           MOVE 99 TO AUX2
                        END-IF
                    END-IF
                    ADD 1 TO aux2
                END-PERFORM
-               IF aux2 equal 5
+               IF aux2 = GAME-LENGTH + 1
                    ADD 1 TO ERRORR
                END-IF
                ADD 1 TO aux
@@ -179,7 +409,57 @@
            DISPLAY P-REGULAR
            DISPLAY P-ERROR
            DISPLAY SHOW-NUMBER-OF-ATTEMPTS
-           DISPLAY TITLE-NUM-INCOG.
+           MOVE REJECTED-INPUT-COUNT TO REJ-COUNT-DISPLAY
+           DISPLAY SHOW-REJECTED-COUNT
+           MOVE GAME-OUTCOME TO SHOW-OUTCOME-VAL
+           DISPLAY SHOW-OUTCOME
+           DISPLAY TITLE-NUM-INCOG
+           PERFORM 4200-DISPLAY-REPLAY
+           PERFORM 4100-GRABAR-HISTORIAL.
+
+      *-----------------------------------------------------------------
+
+       4200-DISPLAY-REPLAY.
+           DISPLAY "***************************************************"
+           DISPLAY "*        REPLAY INTENTO POR INTENTO               *"
+           DISPLAY "***************************************************"
+           MOVE 1 TO GH-IDX
+           PERFORM UNTIL GH-IDX > GH-COUNT
+               MOVE SPACES TO REPLAY-DIGITS
+               MOVE 1 TO GH-COL
+               PERFORM UNTIL GH-COL > GAME-LENGTH
+                   MOVE GH-NUMBERS(GH-IDX GH-COL) TO
+                       REPLAY-DIGITS(GH-COL:1)
+                   ADD 1 TO GH-COL
+               END-PERFORM
+               DISPLAY "INTENTO " GH-IDX ": "
+                   REPLAY-DIGITS(1:GAME-LENGTH)
+                   "  CORRECTOS=" GH-CORRECT(GH-IDX)
+                   "  REGULARES=" GH-REGULAR(GH-IDX)
+                   "  ERRONEOS="  GH-ERROR(GH-IDX)
+               ADD 1 TO GH-IDX
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       4100-GRABAR-HISTORIAL.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           MOVE SPACES         TO LEADERBOARD-RECORD
+           MOVE WS-FECHA-HOY   TO LB-FECHA
+           MOVE CAMPO-INCOGNITO TO LB-NUMERO-SECRETO
+           MOVE GameAttempts   TO LB-INTENTOS
+           MOVE GAME-OUTCOME   TO LB-RESULTADO
+           MOVE CAMPO-GAME-ID  TO LB-GAME-ID
+           MOVE CAMPO-TIMESTAMP TO LB-TIMESTAMP
+           OPEN INPUT LEADERBOARD-FILE
+           IF WS-LB-STATUS = "00"
+               CLOSE LEADERBOARD-FILE
+               OPEN EXTEND LEADERBOARD-FILE
+           ELSE
+               OPEN OUTPUT LEADERBOARD-FILE
+           END-IF
+           WRITE LEADERBOARD-RECORD
+           CLOSE LEADERBOARD-FILE.
 
       *-----------------------------------------------------------------
        END PROGRAM EJEAZAR1.
