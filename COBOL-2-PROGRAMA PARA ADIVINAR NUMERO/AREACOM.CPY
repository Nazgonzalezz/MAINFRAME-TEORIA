@@ -0,0 +1,18 @@
+      *****************************************************************
+      * AREA-COMUNICACION compartida entre EJEAZAR1 y EJEAZAR0.
+      * Modifications:
+      *   08/2026 - Sacada a copybook para que ambos programas usen
+      *             una unica declaracion; agrega CAMPO-GAME-ID y
+      *             CAMPO-TIMESTAMP para poder correlacionar una
+      *             partida (leaderboard, historial de colisiones)
+      *             con el momento en que EJEAZAR1 la inicio y con el
+      *             momento en que EJEAZAR0 sorteo el secreto.
+      *****************************************************************
+       01 AREA-COMUNICACION.
+           05 CAMPO-INCOGNITO      PIC X(6).
+           05 CAMPO-LONGITUD       PIC 9.
+           05 CAMPO-MODO           PIC 9.
+             88 MODO-DIFICIL       VALUE 1.
+             88 MODO-NORMAL        VALUE 0.
+           05 CAMPO-GAME-ID        PIC 9(16).
+           05 CAMPO-TIMESTAMP      PIC 9(16).
